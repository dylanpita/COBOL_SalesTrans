@@ -1,134 +1,1069 @@
-       program-id. Program1 as "SalesTrans.Program1".
-
-       environment division.
-       input-output section.
-       file-control.   select sales-trans
-                       assign to "C:\a\exercise7\input.txt"
-                       organization is line sequential.
-
-                       select sales-out
-                       assign to "C:\a\exercise7\output.txt"
-                       organization is line sequential.
-
-       data division.
-       file section.
-       fd  sales-trans.
-       01  sale-trans-record.                                 
-           05 salesperson-number         picture S9(2).  
-           05 salesperson-name           picture X(20).                 
-           05 amount-of-sales            picture 9(5)V99.
-
-       fd  sales-out.
-       01  print-rec               picture x(80).
-
-       working-storage section.
-       01  hl-header-1.
-           05      picture x(31) value spaces.
-           05      picture x(32) value "TOTAL SALES FOR EACH SALESPERSON".
-           05      picture x(4) value spaces.
-           05  date-field-format    picture X(10).
-           05      picture x(3) value spaces.
-
-       01  hl-header-2.
-           05      picture x(10) value spaces.
-           05      picture x(15) value "SALESPERSON NO.".
-           05      picture x(4) value spaces.
-           05      picture x(16) value "SALESPERSON NAME".
-           05      picture x(9) value spaces.
-           05      picture x(11) value "TOTAL SALES".
-           05      picture x(15) value spaces.
-
-       01  sales-trans-out.
-           05                          picture x(15) value spaces.
-           05  salesperson-no-out      picture xx.
-           05                          picture x(12) value spaces.
-           05  salesperson-name-out    picture x(20).
-           05                          picture x(5).
-           05  total-sales-out         picture $ZZ,ZZZ.99.
-           05                          picture x(16) value spaces.
-
-       01  total-sales-temp        picture 99999999V99.
-       01  company-trans-out.
-           05                      picture x(40) value spaces.
-           05                      picture x(19) value "TOTAL COMPANY SALES".
-           05                      picture xxx value spaces.
-           05  total-company-sales picture $$,$$$,$$9.99.
-           05                      picture x(5) value spaces.
-
-       01  date-field.
-           05  year-field          picture 9(4).
-           05  month-field         picture 9(2).
-           05  day-field           picture 9(2).
-
-       01  salesperson-no-array    picture xx occurs 20 times.
-       01  salesperson-name-array  picture x(20) occurs 20 times.
-       01  salesperson-total-sales picture 99999V99 occurs 20 times value 0.
-
-       01  are-there-more-records picture x value "Y".
-
-       procedure division.
-       
-       000-main-module.
-
-           open input sales-trans         
-                output sales-out                   
-           move function current-date to date-field
-           move day-field & "/" & month-field & "/" & year-field 
-               to date-field-format
-
-           perform 300-PRINT-HEADING-RTN
-            
-           perform until are-there-more-records = "N"
-               read sales-trans             
-                   at end                              
-                       move "N" to are-there-more-records
-                       perform 200-print-routine
-                       PERFORM 500-termination-routine             
-                   not at end
-                       perform 100-calc-routine
-               end-read 
-           end-perform
-
-           stop run.
-
-       100-calc-routine.
-
-           move salesperson-number to salesperson-no-array(salesperson-number)
-           move salesperson-name to salesperson-name-array(salesperson-number)
-           add amount-of-sales to salesperson-total-sales(salesperson-number)
-           add amount-of-sales to total-sales-temp.
-       
-       200-print-routine.
-
-           perform varying salesperson-number
-                   from 1
-                   by 1
-                   until salesperson-number > 20
-
-               move salesperson-no-array(salesperson-number)
-                    to salesperson-no-out
-               move salesperson-name-array(salesperson-number)
-                    to salesperson-name-out
-               move salesperson-total-sales(salesperson-number)
-                    to total-sales-out
-
-               write print-rec from sales-trans-out after advancing 1 lines
-
-           end-perform.
-
-
-       300-PRINT-HEADING-RTN.
-
-           write print-rec from hl-header-1 after advancing 4 lines
-           write print-rec from hl-header-2 after advancing 2 lines.
-
-                                                        
-       500-termination-routine.
-
-           move total-sales-temp to total-company-sales             
-           write print-rec from company-trans-out after advancing 2 lines
-           close sales-trans                       
-                 sales-out.
-           
-
-       end program Program1.
+       program-id. Program1 as "SalesTrans.Program1".
+
+       environment division.
+       input-output section.
+       file-control.   select sales-trans
+                       assign to "C:\a\exercise7\input.txt"
+                       organization is line sequential.
+
+                       select sales-out
+                       assign to "C:\a\exercise7\output.txt"
+                       organization is line sequential.
+
+                       select salesmst
+                       assign to "C:\a\exercise7\salesmst.txt"
+                       organization is indexed
+                       access mode is dynamic
+                       record key is salesmst-number
+                       file status is salesmst-file-status.
+
+                       select except-out
+                       assign to "C:\a\exercise7\except.txt"
+                       organization is line sequential
+                       file status is except-out-status.
+
+                       select checkpoint-file
+                       assign to "C:\a\exercise7\checkpnt.txt"
+                       organization is line sequential
+                       file status is checkpoint-file-status.
+
+                       select running-totals-in
+                       assign to "C:\a\exercise7\runtotin.txt"
+                       organization is line sequential
+                       file status is running-totals-in-status.
+
+                       select running-totals-out
+                       assign to "C:\a\exercise7\runtotout.txt"
+                       organization is line sequential.
+
+                       select gl-extract
+                       assign to "C:\a\exercise7\glextract.txt"
+                       organization is line sequential.
+
+                       select audit-log
+                       assign to "C:\a\exercise7\auditlog.txt"
+                       organization is line sequential
+                       file status is audit-log-status.
+
+       data division.
+       file section.
+       fd  sales-trans.
+       01  sale-trans-record.
+           05 salesperson-number-x        picture X(2).
+           05 salesperson-number redefines salesperson-number-x
+                                          picture S9(2).
+           05 salesperson-name           picture X(20).
+           05 amount-of-sales-x          picture X(7).
+           05 amount-of-sales redefines amount-of-sales-x
+                                          picture 9(5)V99.
+           05 branch-code                picture X(3).
+           05 trans-type-code             picture X.
+               88  trans-type-is-sale     value "S".
+               88  trans-type-is-return   value "R".
+
+       fd  sales-out.
+       01  print-rec               picture x(80).
+
+       fd  except-out.
+       01  except-rec              picture x(80).
+
+       fd  checkpoint-file.
+       01  checkpoint-rec          picture x(80).
+
+       fd  running-totals-in.
+       01  rti-record.
+           05  rti-number           picture s9(2).
+           05  rti-weekly-total     picture s9(7)v99.
+           05  rti-mtd-total        picture s9(7)v99.
+           05  rti-ytd-total        picture s9(7)v99.
+
+       fd  running-totals-out.
+       01  rto-record.
+           05  rto-number           picture s9(2).
+           05  rto-weekly-total     picture s9(7)v99.
+           05  rto-mtd-total        picture s9(7)v99.
+           05  rto-ytd-total        picture s9(7)v99.
+
+       fd  gl-extract.
+       01  gl-extract-rec           picture x(80).
+
+       fd  audit-log.
+       01  audit-log-rec            picture x(80).
+
+       fd  salesmst.
+       01  salesmst-record.
+           05  salesmst-number      picture s9(2).
+           05  salesmst-name        picture x(20).
+           05  salesmst-status      picture x.
+               88  salesmst-active  value "A".
+
+       working-storage section.
+
+       01  salesmst-file-status     picture xx.
+           88  salesmst-ok          value "00".
+           88  salesmst-eof         value "10".
+
+       01  roster-count             picture 9(4) comp value zero.
+       01  roster-max               picture 9(4) comp value 99.
+       01  salesperson-table.
+           05  salesperson-entry occurs 1 to 99 times
+                   depending on roster-count
+                   ascending key is st-number
+                   indexed by st-idx.
+               10  st-number         picture s9(2).
+               10  st-name           picture x(20).
+               10  st-total-sales    picture s9(7)v99 value zero.
+               10  st-gross-sales    picture s9(7)v99 value zero.
+               10  st-returns-total  picture s9(7)v99 value zero.
+               10  st-branch-code    picture x(3) value spaces.
+               10  st-weekly-total   picture s9(7)v99 value zero.
+               10  st-mtd-total      picture s9(7)v99 value zero.
+               10  st-ytd-total      picture s9(7)v99 value zero.
+
+       01  max-sale-amount          picture 9(5)v99 value 50000.00.
+
+       01  valid-trans-switch       picture x value "Y".
+           88  trans-is-valid       value "Y".
+           88  trans-is-invalid     value "N".
+
+       01  reject-reason            picture x(40).
+
+       01  except-trans-out.
+           05                          picture x(2) value spaces.
+           05  except-salesperson-no   picture ---9.
+           05                          picture x(3) value spaces.
+           05  except-amount-out       picture x(9).
+           05                          picture x(2) value spaces.
+           05  except-reason-out       picture x(40).
+           05                          picture x(15) value spaces.
+
+       01  hl-header-1.
+           05      picture x(26) value spaces.
+           05      picture x(32) value "TOTAL SALES FOR EACH SALESPERSON".
+           05      picture x(4) value spaces.
+           05  date-field-format    picture X(10).
+           05      picture x(1) value space.
+           05      picture x(4) value "PAGE".
+           05  page-number-out      picture zz9.
+
+       01  page-number              picture 9(3) comp value 1.
+       01  lines-on-page            picture 9(3) comp value zero.
+       01  lines-per-page           picture 9(3) comp value 55.
+
+       01  report-section-switch    picture x value "D".
+           88  report-section-detail      value "D".
+           88  report-section-commission  value "C".
+           88  report-section-wtd         value "W".
+
+       01  page-break-switch        picture x value "N".
+           88  page-break-occurred  value "Y".
+
+       01  hl-header-2.
+           05      picture x(2) value spaces.
+           05      picture x(15) value "SALESPERSON NO.".
+           05      picture x(2) value spaces.
+           05      picture x(16) value "SALESPERSON NAME".
+           05      picture x(2) value spaces.
+           05      picture x(11) value "GROSS SALES".
+           05      picture x(2) value spaces.
+           05      picture x(7) value "RETURNS".
+           05      picture x(3) value spaces.
+           05      picture x(9) value "NET SALES".
+           05      picture x(11) value spaces.
+
+       01  sales-trans-out.
+           05                          picture x(2) value spaces.
+           05  salesperson-no-out      picture ---9.
+           05                          picture x(9) value spaces.
+           05  salesperson-name-out    picture x(20).
+           05                          picture x(2) value spaces.
+           05  gross-sales-out         picture $zzzzzz9.99.
+           05                          picture x(2) value spaces.
+           05  returns-out             picture $zzzzzz9.99.
+           05                          picture x(2) value spaces.
+           05  total-sales-out         picture $zzzzzz9.99CR.
+           05                          picture x(4) value spaces.
+
+       01  total-sales-temp        picture s9(8)V99 value zero.
+       01  gross-sales-temp        picture 99999999V99 value zero.
+       01  returns-temp            picture 99999999V99 value zero.
+       01  company-trans-out.
+           05                      picture x(1) value spaces.
+           05                      picture x(11) value "GROSS SALES".
+           05  total-gross-out     picture $$,$$$,$$9.99.
+           05                      picture x(2) value spaces.
+           05                      picture x(7) value "RETURNS".
+           05  total-returns-out   picture $$,$$$,$$9.99.
+           05                      picture x(2) value spaces.
+           05                      picture x(9) value "NET SALES".
+           05  total-company-sales picture $$,$$$,$$9.99CR.
+           05                      picture x(7) value spaces.
+
+       01  date-field.
+           05  year-field          picture 9(4).
+           05  month-field         picture 9(2).
+           05  day-field           picture 9(2).
+
+       01  except-header-1.
+           05      picture x(25) value spaces.
+           05      picture x(30) value "SALES-TRANS EXCEPTION REPORT".
+           05      picture x(4) value spaces.
+           05  except-date-out     picture x(10).
+           05      picture x(11) value spaces.
+
+       01  except-header-2.
+           05      picture x(2) value spaces.
+           05      picture x(15) value "SALESPERSON NO.".
+           05      picture x(6) value spaces.
+           05      picture x(6) value "AMOUNT".
+           05      picture x(5) value spaces.
+           05      picture x(6) value "REASON".
+           05      picture x(40) value spaces.
+
+       01  branch-count             picture 9(4) comp value zero.
+       01  branch-max               picture 9(4) comp value 50.
+       01  branch-table.
+           05  branch-entry occurs 1 to 50 times
+                   depending on branch-count
+                   indexed by br-idx.
+               10  br-code           picture x(3).
+               10  br-subtotal       picture s9(8)v99 value zero.
+
+       01  branch-work-fields.
+           05  br-scan-idx           picture 9(4) comp.
+           05  br-post-idx           picture 9(4) comp.
+           05  branch-found-switch   picture x value "N".
+               88  branch-found      value "Y".
+
+       01  branch-sort-table.
+           05  branch-sort-entry occurs 1 to 99 times
+                   depending on roster-count
+                   indexed by bs-idx.
+               10  bs-source-idx     picture 9(4) comp.
+
+       01  branch-sort-work-fields.
+           05  bs-outer              picture 9(4) comp.
+           05  bs-inner              picture 9(4) comp.
+           05  bs-swap-idx           picture 9(4) comp.
+
+       01  current-branch-code      picture x(3) value spaces.
+       01  branch-break-switch      picture x value "Y".
+           88  first-branch         value "Y".
+
+       01  branch-break-out.
+           05                          picture x(15) value spaces.
+           05      picture x(15) value "BRANCH SUBTOTAL".
+           05                          picture x(2) value spaces.
+           05  branch-break-code-out   picture x(3).
+           05                          picture x(5) value spaces.
+           05  branch-break-total-out  picture $ZZ,ZZZ,ZZ9.99CR.
+           05                          picture x(19) value spaces.
+
+       01  checkpoint-file-status   picture xx.
+           88  checkpoint-ok        value "00".
+           88  checkpoint-eof       value "10".
+           88  checkpoint-not-found value "35".
+
+       01  running-totals-in-status picture xx.
+           88  running-totals-ok        value "00".
+           88  running-totals-eof       value "10".
+           88  running-totals-not-found value "35".
+
+       01  checkpoint-interval      picture 9(6) comp value 5000.
+       01  checkpoint-input-count   picture 9(9) comp value zero.
+       01  checkpoint-skip-count    picture 9(9) comp value zero.
+       01  checkpoint-divide-quot   picture 9(9) comp.
+       01  checkpoint-divide-rem    picture 9(6) comp.
+
+       01  checkpoint-rec-work.
+           05  ck-type              picture x.
+           05  ck-body              picture x(79).
+
+       01  checkpoint-control-fields redefines checkpoint-rec-work.
+           05  ck-c-type            picture x.
+           05  ck-input-count       picture 9(9).
+           05  ck-total-sales       picture s9(9)v99.
+           05  ck-gross-sales       picture s9(9)v99.
+           05  ck-returns-sales     picture s9(9)v99.
+           05  ck-roster-cnt        picture 9(4).
+           05  ck-branch-cnt        picture 9(4).
+           05                       picture x(29).
+
+       01  checkpoint-entry-fields redefines checkpoint-rec-work.
+           05  ck-e-type            picture x.
+           05  ck-e-number          picture s9(2).
+           05  ck-e-total           picture s9(7)v99.
+           05  ck-e-branch          picture x(3).
+           05  ck-e-weekly-total    picture s9(7)v99.
+           05  ck-e-mtd-total       picture s9(7)v99.
+           05  ck-e-ytd-total       picture s9(7)v99.
+           05  ck-e-gross           picture s9(7)v99.
+           05  ck-e-returns         picture s9(7)v99.
+           05                       picture x(15).
+
+       01  checkpoint-branch-fields redefines checkpoint-rec-work.
+           05  ck-b-type            picture x.
+           05  ck-b-code            picture x(3).
+           05  ck-b-subtotal        picture s9(8)v99.
+           05                       picture x(60).
+
+       01  rank-table.
+           05  rank-entry occurs 1 to 99 times
+                   depending on roster-count
+                   indexed by rk-idx.
+               10  rk-source-idx     picture 9(4) comp.
+
+       01  rank-work-fields.
+           05  outer-rk              picture 9(4) comp.
+           05  inner-rk              picture 9(4) comp.
+           05  swap-idx              picture 9(4) comp.
+           05  commission-rank       picture 9(4) comp.
+           05  commission-rate       picture v999.
+           05  commission-pct-work   picture 99.
+           05  commission-due        picture s9(7)v99.
+
+       01  commission-header-1.
+           05      picture x(28) value spaces.
+           05      picture x(24) value "COMMISSION TIER REPORT".
+           05      picture x(4) value spaces.
+           05  commission-date-out picture x(10).
+           05      picture x(14) value spaces.
+
+       01  commission-header-2.
+           05      picture x(5) value spaces.
+           05      picture x(4) value "RANK".
+           05      picture x(3) value spaces.
+           05      picture x(15) value "SALESPERSON NO.".
+           05      picture x(1) value space.
+           05      picture x(16) value "SALESPERSON NAME".
+           05      picture x(5) value spaces.
+           05      picture x(11) value "TOTAL SALES".
+           05      picture x(1) value space.
+           05      picture x(4) value "RATE".
+           05      picture x(1) value space.
+           05      picture x(14) value "COMMISSION DUE".
+
+       01  commission-trans-out.
+           05                          picture x(5) value spaces.
+           05  commission-rank-out     picture zz9.
+           05                          picture x(4) value spaces.
+           05  commission-no-out       picture ---9.
+           05                          picture x(12) value spaces.
+           05  commission-name-out     picture x(20).
+           05                          picture x(1) value spaces.
+           05  commission-sales-out    picture $zzzzzz9.99CR.
+           05                          picture x(1) value spaces.
+           05  commission-rate-out     picture z9.
+           05                          picture x(1) value "%".
+           05                          picture x(1) value spaces.
+           05  commission-due-out      picture $zzzzzz9.99CR.
+
+       01  wtd-header-1.
+           05      picture x(17) value spaces.
+           05      picture x(37)
+                       value "WEEK/MONTH/YEAR-TO-DATE SALES SUMMARY".
+           05      picture x(3) value spaces.
+           05  wtd-date-out        picture x(10).
+           05      picture x(4) value spaces.
+
+       01  wtd-header-2.
+           05      picture x(2) value spaces.
+           05      picture x(15) value "SALESPERSON NO.".
+           05      picture x(1) value spaces.
+           05      picture x(16) value "SALESPERSON NAME".
+           05      picture x(5) value spaces.
+           05      picture x(9) value "WTD SALES".
+           05      picture x(5) value spaces.
+           05      picture x(9) value "MTD SALES".
+           05      picture x(5) value spaces.
+           05      picture x(9) value "YTD SALES".
+           05      picture x(4) value spaces.
+
+       01  gl-record-fields.
+           05  gl-number-out         picture zz9.
+           05  gl-total-out          picture zzzzzz9.99CR.
+
+       01  audit-log-status         picture xx.
+           88  audit-log-ok         value "00".
+           88  audit-log-not-found  value "35".
+
+       01  except-out-status        picture xx.
+           88  except-out-ok         value "00".
+           88  except-out-not-found  value "35".
+
+       01  audit-seq-number         picture 9(6) comp value zero.
+
+       01  audit-trans-out.
+           05  audit-date-out          picture x(10).
+           05                          picture x(1) value space.
+           05  audit-seq-out           picture 9(6).
+           05                          picture x(1) value space.
+           05  audit-number-out        picture ---9.
+           05                          picture x(1) value space.
+           05  audit-name-out          picture x(20).
+           05                          picture x(1) value space.
+           05  audit-type-out          picture x.
+           05                          picture x(1) value space.
+           05  audit-amount-out        picture $ZZ,ZZZ.99.
+           05                          picture x(1) value space.
+           05  audit-branch-out        picture x(3).
+           05                          picture x(20) value spaces.
+
+       01  wtd-trans-out.
+           05                          picture x(2) value spaces.
+           05  wtd-no-out              picture ---9.
+           05                          picture x(12) value spaces.
+           05  wtd-name-out            picture x(20).
+           05                          picture x(1) value spaces.
+           05  wtd-weekly-out          picture $zzzzzz9.99CR.
+           05                          picture x(1) value spaces.
+           05  wtd-mtd-out             picture $zzzzzz9.99CR.
+           05                          picture x(1) value spaces.
+           05  wtd-ytd-out             picture $zzzzzz9.99CR.
+
+       01  are-there-more-records picture x value "Y".
+
+       procedure division.
+
+       000-main-module.
+
+           open input sales-trans
+                output sales-out
+                output gl-extract
+           perform 046-OPEN-AUDIT-LOG-RTN
+           perform 047-OPEN-EXCEPT-RTN
+           move function current-date to date-field
+           move day-field & "/" & month-field & "/" & year-field
+               to date-field-format
+           move date-field-format to except-date-out
+           move date-field-format to commission-date-out
+           move date-field-format to wtd-date-out
+           move page-number to page-number-out
+
+           perform 050-LOAD-MASTER-RTN
+           perform 070-LOAD-RUNNING-TOTALS-RTN
+           perform 060-RESTART-CHECK-RTN
+
+           set report-section-detail to true
+           perform 300-PRINT-HEADING-RTN
+           perform 310-PRINT-EXCEPT-HEADING-RTN
+
+           if are-there-more-records = "N"
+               perform 200-print-routine
+               perform 500-termination-routine
+           else
+               perform until are-there-more-records = "N"
+                   read sales-trans
+                       at end
+                           move "N" to are-there-more-records
+                           perform 200-print-routine
+                           PERFORM 500-termination-routine
+                       not at end
+                           perform 100-calc-routine
+                           perform 068-CHECKPOINT-INTERVAL-RTN
+                   end-read
+               end-perform
+           end-if
+
+           stop run.
+
+       046-OPEN-AUDIT-LOG-RTN.
+
+           open extend audit-log
+           if audit-log-not-found
+               open output audit-log
+           end-if.
+
+       047-OPEN-EXCEPT-RTN.
+
+           open extend except-out
+           if except-out-not-found
+               open output except-out
+           end-if.
+
+       050-LOAD-MASTER-RTN.
+
+           open input salesmst
+           perform until salesmst-eof or roster-count >= roster-max
+               read salesmst next record
+                   at end
+                       set salesmst-eof to true
+                   not at end
+                       if salesmst-active
+                           add 1 to roster-count
+                           move salesmst-number to st-number(roster-count)
+                           move salesmst-name   to st-name(roster-count)
+                           move zero            to st-total-sales(roster-count)
+                       end-if
+               end-read
+           end-perform
+           close salesmst.
+
+       060-RESTART-CHECK-RTN.
+
+           move zero to checkpoint-input-count
+           open input checkpoint-file
+
+           if checkpoint-ok
+               perform until checkpoint-eof
+                   read checkpoint-file into checkpoint-rec-work
+                       at end
+                           set checkpoint-eof to true
+                       not at end
+                           evaluate ck-type
+                               when "C"
+                                   move ck-input-count
+                                        to checkpoint-input-count
+                                   move ck-total-sales
+                                        to total-sales-temp
+                                   move ck-gross-sales
+                                        to gross-sales-temp
+                                   move ck-returns-sales
+                                        to returns-temp
+                               when "S"
+                                   perform 065-RESTORE-ENTRY-RTN
+                               when "B"
+                                   perform 066-RESTORE-BRANCH-RTN
+                           end-evaluate
+                   end-read
+               end-perform
+               close checkpoint-file
+               perform 067-SKIP-PROCESSED-RECORDS-RTN
+           end-if.
+
+       065-RESTORE-ENTRY-RTN.
+
+           search all salesperson-entry
+               at end
+                   continue
+               when st-number(st-idx) = ck-e-number
+                   move ck-e-total to st-total-sales(st-idx)
+                   move ck-e-branch to st-branch-code(st-idx)
+                   move ck-e-weekly-total to st-weekly-total(st-idx)
+                   move ck-e-mtd-total to st-mtd-total(st-idx)
+                   move ck-e-ytd-total to st-ytd-total(st-idx)
+                   move ck-e-gross to st-gross-sales(st-idx)
+                   move ck-e-returns to st-returns-total(st-idx)
+           end-search.
+
+       070-LOAD-RUNNING-TOTALS-RTN.
+
+           open input running-totals-in
+
+           if running-totals-ok
+               perform until running-totals-eof
+                   read running-totals-in
+                       at end
+                           set running-totals-eof to true
+                       not at end
+                           perform 071-POST-OPENING-BALANCE-RTN
+                   end-read
+               end-perform
+               close running-totals-in
+           end-if.
+
+       071-POST-OPENING-BALANCE-RTN.
+
+           search all salesperson-entry
+               at end
+                   continue
+               when st-number(st-idx) = rti-number
+                   move rti-weekly-total to st-weekly-total(st-idx)
+                   move rti-mtd-total to st-mtd-total(st-idx)
+                   move rti-ytd-total to st-ytd-total(st-idx)
+           end-search.
+
+       066-RESTORE-BRANCH-RTN.
+
+           add 1 to branch-count
+           move ck-b-code to br-code(branch-count)
+           move ck-b-subtotal to br-subtotal(branch-count).
+
+       067-SKIP-PROCESSED-RECORDS-RTN.
+
+           move zero to checkpoint-skip-count
+           perform until checkpoint-skip-count >= checkpoint-input-count
+                   or are-there-more-records = "N"
+               read sales-trans
+                   at end
+                       move "N" to are-there-more-records
+                   not at end
+                       add 1 to checkpoint-skip-count
+               end-read
+           end-perform.
+
+       068-CHECKPOINT-INTERVAL-RTN.
+
+           add 1 to checkpoint-input-count
+           divide checkpoint-input-count by checkpoint-interval
+               giving checkpoint-divide-quot
+               remainder checkpoint-divide-rem
+           if checkpoint-divide-rem = 0
+               perform 069-WRITE-CHECKPOINT-RTN
+           end-if.
+
+       069-WRITE-CHECKPOINT-RTN.
+
+           open output checkpoint-file
+
+           move "C" to ck-c-type
+           move checkpoint-input-count to ck-input-count
+           move total-sales-temp to ck-total-sales
+           move gross-sales-temp to ck-gross-sales
+           move returns-temp to ck-returns-sales
+           move roster-count to ck-roster-cnt
+           move branch-count to ck-branch-cnt
+           write checkpoint-rec from checkpoint-control-fields
+
+           perform varying st-idx from 1 by 1 until st-idx > roster-count
+               move "S" to ck-e-type
+               move st-number(st-idx) to ck-e-number
+               move st-total-sales(st-idx) to ck-e-total
+               move st-branch-code(st-idx) to ck-e-branch
+               move st-weekly-total(st-idx) to ck-e-weekly-total
+               move st-mtd-total(st-idx) to ck-e-mtd-total
+               move st-ytd-total(st-idx) to ck-e-ytd-total
+               move st-gross-sales(st-idx) to ck-e-gross
+               move st-returns-total(st-idx) to ck-e-returns
+               write checkpoint-rec from checkpoint-entry-fields
+           end-perform
+
+           perform varying br-idx from 1 by 1 until br-idx > branch-count
+               move "B" to ck-b-type
+               move br-code(br-idx) to ck-b-code
+               move br-subtotal(br-idx) to ck-b-subtotal
+               write checkpoint-rec from checkpoint-branch-fields
+           end-perform
+
+           close checkpoint-file.
+
+       100-calc-routine.
+
+           perform 110-VALIDATE-TRANS-RTN
+
+           if trans-is-valid
+               perform 120-POST-TRANS-RTN
+           else
+               perform 130-REJECT-TRANS-RTN
+           end-if.
+
+       110-VALIDATE-TRANS-RTN.
+
+           set trans-is-valid to true
+
+           if amount-of-sales-x is not numeric
+               set trans-is-invalid to true
+               move "INVALID SALES AMOUNT - NOT NUMERIC" to reject-reason
+           end-if
+
+           if trans-is-valid
+               if salesperson-number-x is not numeric
+                   set trans-is-invalid to true
+                   move "SALESPERSON NUMBER - NOT NUMERIC"
+                       to reject-reason
+               end-if
+           end-if
+
+           if trans-is-valid
+               if salesperson-number <= 0
+                   set trans-is-invalid to true
+                   move "SALESPERSON NUMBER MUST BE POSITIVE"
+                       to reject-reason
+               end-if
+           end-if
+
+           if trans-is-valid
+               search all salesperson-entry
+                   at end
+                       set trans-is-invalid to true
+                       move "SALESPERSON NOT FOUND ON MASTER FILE"
+                           to reject-reason
+                   when st-number(st-idx) = salesperson-number
+                       continue
+               end-search
+           end-if
+
+           if trans-is-valid
+               if amount-of-sales > max-sale-amount
+                   set trans-is-invalid to true
+                   move "SALES AMOUNT EXCEEDS CEILING" to reject-reason
+               end-if
+           end-if
+
+           if trans-is-valid
+               if not trans-type-is-sale and not trans-type-is-return
+                   set trans-is-invalid to true
+                   move "INVALID TRANSACTION TYPE - MUST BE S/R"
+                       to reject-reason
+               end-if
+           end-if
+
+           if trans-is-valid
+               perform 111-CHECK-BRANCH-CAPACITY-RTN
+           end-if.
+
+       111-CHECK-BRANCH-CAPACITY-RTN.
+
+           move "N" to branch-found-switch
+           perform varying br-scan-idx from 1 by 1
+                   until br-scan-idx > branch-count
+               if br-code(br-scan-idx) = branch-code
+                   move "Y" to branch-found-switch
+               end-if
+           end-perform
+
+           if not branch-found and branch-count >= branch-max
+               set trans-is-invalid to true
+               move "BRANCH TABLE FULL - REJECTED" to reject-reason
+           end-if.
+
+       120-POST-TRANS-RTN.
+
+           if trans-type-is-return
+               add amount-of-sales to st-returns-total(st-idx)
+               add amount-of-sales to returns-temp
+               subtract amount-of-sales from st-total-sales(st-idx)
+               subtract amount-of-sales from st-weekly-total(st-idx)
+               subtract amount-of-sales from st-mtd-total(st-idx)
+               subtract amount-of-sales from st-ytd-total(st-idx)
+               subtract amount-of-sales from total-sales-temp
+           else
+               add amount-of-sales to st-gross-sales(st-idx)
+               add amount-of-sales to gross-sales-temp
+               add amount-of-sales to st-total-sales(st-idx)
+               add amount-of-sales to st-weekly-total(st-idx)
+               add amount-of-sales to st-mtd-total(st-idx)
+               add amount-of-sales to st-ytd-total(st-idx)
+               add amount-of-sales to total-sales-temp
+           end-if
+
+           move branch-code to st-branch-code(st-idx)
+           perform 125-POST-BRANCH-RTN
+           perform 127-WRITE-AUDIT-RTN.
+
+       125-POST-BRANCH-RTN.
+
+           perform 126-FIND-OR-ADD-BRANCH-RTN
+           if trans-type-is-return
+               subtract amount-of-sales from br-subtotal(br-post-idx)
+           else
+               add amount-of-sales to br-subtotal(br-post-idx)
+           end-if.
+
+       126-FIND-OR-ADD-BRANCH-RTN.
+
+           move "N" to branch-found-switch
+           perform varying br-scan-idx from 1 by 1
+                   until br-scan-idx > branch-count
+               if br-code(br-scan-idx) = branch-code
+                   move br-scan-idx to br-post-idx
+                   move "Y" to branch-found-switch
+               end-if
+           end-perform
+
+           if not branch-found
+               add 1 to branch-count
+               move branch-code to br-code(branch-count)
+               move zero to br-subtotal(branch-count)
+               move branch-count to br-post-idx
+           end-if.
+
+       127-WRITE-AUDIT-RTN.
+
+           add 1 to audit-seq-number
+           move date-field-format to audit-date-out
+           move audit-seq-number to audit-seq-out
+           move salesperson-number to audit-number-out
+           move st-name(st-idx) to audit-name-out
+           move trans-type-code to audit-type-out
+           move amount-of-sales to audit-amount-out
+           move branch-code to audit-branch-out
+
+           write audit-log-rec from audit-trans-out.
+
+       130-REJECT-TRANS-RTN.
+
+           move salesperson-number to except-salesperson-no
+           move amount-of-sales-x to except-amount-out
+           move reject-reason to except-reason-out
+
+           write except-rec from except-trans-out after advancing 1 lines.
+
+       200-print-routine.
+
+           perform 201-BUILD-BRANCH-SORT-RTN
+           perform 202-SORT-BRANCH-SORT-RTN
+
+           move spaces to current-branch-code
+           set first-branch to true
+
+           perform varying bs-idx
+                   from 1
+                   by 1
+                   until bs-idx > roster-count
+
+               if st-branch-code(bs-source-idx(bs-idx)) not =
+                       current-branch-code
+                   if not first-branch
+                       perform 205-PRINT-BRANCH-BREAK-RTN
+                   end-if
+                   move st-branch-code(bs-source-idx(bs-idx))
+                        to current-branch-code
+                   move "N" to branch-break-switch
+               end-if
+
+               move st-number(bs-source-idx(bs-idx))
+                    to salesperson-no-out
+               move st-name(bs-source-idx(bs-idx))
+                    to salesperson-name-out
+               move st-gross-sales(bs-source-idx(bs-idx))
+                    to gross-sales-out
+               move st-returns-total(bs-source-idx(bs-idx))
+                    to returns-out
+               move st-total-sales(bs-source-idx(bs-idx))
+                    to total-sales-out
+
+               perform 204-CHECK-PAGE-BREAK-RTN
+               write print-rec from sales-trans-out after advancing 1 lines
+               add 1 to lines-on-page
+               perform 207-WRITE-GL-EXTRACT-RTN
+
+           end-perform
+
+           if not first-branch
+               perform 205-PRINT-BRANCH-BREAK-RTN
+           end-if
+
+           perform 210-BUILD-RANK-TABLE-RTN
+           perform 220-SORT-RANK-TABLE-RTN
+           perform 230-PRINT-COMMISSION-HEADING-RTN
+           perform 240-PRINT-COMMISSION-RTN
+
+           perform 250-PRINT-WTD-HEADING-RTN
+           perform 260-PRINT-WTD-RTN.
+
+       201-BUILD-BRANCH-SORT-RTN.
+
+           perform varying bs-idx from 1 by 1 until bs-idx > roster-count
+               set bs-source-idx(bs-idx) to bs-idx
+           end-perform.
+
+       202-SORT-BRANCH-SORT-RTN.
+
+           perform varying bs-outer from 1 by 1 until bs-outer > roster-count
+               perform varying bs-inner from bs-outer by 1
+                       until bs-inner > roster-count
+                   if st-branch-code(bs-source-idx(bs-inner)) <
+                           st-branch-code(bs-source-idx(bs-outer))
+                       or (st-branch-code(bs-source-idx(bs-inner)) =
+                               st-branch-code(bs-source-idx(bs-outer))
+                           and st-number(bs-source-idx(bs-inner)) <
+                               st-number(bs-source-idx(bs-outer)))
+                       move bs-source-idx(bs-outer) to bs-swap-idx
+                       move bs-source-idx(bs-inner) to bs-source-idx(bs-outer)
+                       move bs-swap-idx to bs-source-idx(bs-inner)
+                   end-if
+               end-perform
+           end-perform.
+
+       205-PRINT-BRANCH-BREAK-RTN.
+
+           perform 206-FIND-BRANCH-SUBTOTAL-RTN
+           move current-branch-code to branch-break-code-out
+           move br-subtotal(br-post-idx) to branch-break-total-out
+
+           perform 204-CHECK-PAGE-BREAK-RTN
+           write print-rec from branch-break-out after advancing 2 lines
+           add 2 to lines-on-page.
+
+       207-WRITE-GL-EXTRACT-RTN.
+
+           move st-number(bs-source-idx(bs-idx)) to gl-number-out
+           move st-total-sales(bs-source-idx(bs-idx)) to gl-total-out
+
+           string gl-number-out delimited by size
+                  "|" delimited by size
+                  st-name(bs-source-idx(bs-idx)) delimited by size
+                  "|" delimited by size
+                  gl-total-out delimited by size
+                  into gl-extract-rec
+
+           write gl-extract-rec.
+
+       206-FIND-BRANCH-SUBTOTAL-RTN.
+
+           move 1 to br-post-idx
+           perform varying br-scan-idx from 1 by 1
+                   until br-scan-idx > branch-count
+               if br-code(br-scan-idx) = current-branch-code
+                   move br-scan-idx to br-post-idx
+               end-if
+           end-perform.
+
+       210-BUILD-RANK-TABLE-RTN.
+
+           perform varying rk-idx from 1 by 1 until rk-idx > roster-count
+               set rk-source-idx(rk-idx) to rk-idx
+           end-perform.
+
+       220-SORT-RANK-TABLE-RTN.
+
+           perform varying outer-rk from 1 by 1 until outer-rk > roster-count
+               perform varying inner-rk from outer-rk by 1
+                       until inner-rk > roster-count
+                   if st-total-sales(rk-source-idx(inner-rk)) >
+                           st-total-sales(rk-source-idx(outer-rk))
+                       move rk-source-idx(outer-rk) to swap-idx
+                       move rk-source-idx(inner-rk) to rk-source-idx(outer-rk)
+                       move swap-idx to rk-source-idx(inner-rk)
+                   end-if
+               end-perform
+           end-perform.
+
+       230-PRINT-COMMISSION-HEADING-RTN.
+
+           set report-section-commission to true
+           perform 204-CHECK-PAGE-BREAK-RTN
+           if not page-break-occurred
+               write print-rec from commission-header-1
+                   after advancing 3 lines
+               write print-rec from commission-header-2
+                   after advancing 2 lines
+               add 5 to lines-on-page
+           end-if.
+
+       240-PRINT-COMMISSION-RTN.
+
+           perform varying rk-idx from 1 by 1 until rk-idx > roster-count
+
+               set commission-rank to rk-idx
+               move commission-rank to commission-rank-out
+               move st-number(rk-source-idx(rk-idx)) to commission-no-out
+               move st-name(rk-source-idx(rk-idx)) to commission-name-out
+               move st-total-sales(rk-source-idx(rk-idx))
+                    to commission-sales-out
+
+               if st-total-sales(rk-source-idx(rk-idx)) < 10000.00
+                   move .030 to commission-rate
+               else
+                   if st-total-sales(rk-source-idx(rk-idx)) <= 25000.00
+                       move .050 to commission-rate
+                   else
+                       move .070 to commission-rate
+                   end-if
+               end-if
+
+               compute commission-due rounded =
+                   st-total-sales(rk-source-idx(rk-idx)) * commission-rate
+               compute commission-pct-work = commission-rate * 100
+
+               move commission-pct-work to commission-rate-out
+               move commission-due to commission-due-out
+
+               perform 204-CHECK-PAGE-BREAK-RTN
+               write print-rec from commission-trans-out
+                   after advancing 1 lines
+               add 1 to lines-on-page
+
+           end-perform.
+
+
+       250-PRINT-WTD-HEADING-RTN.
+
+           set report-section-wtd to true
+           perform 204-CHECK-PAGE-BREAK-RTN
+           if not page-break-occurred
+               write print-rec from wtd-header-1 after advancing 3 lines
+               write print-rec from wtd-header-2 after advancing 2 lines
+               add 5 to lines-on-page
+           end-if.
+
+       260-PRINT-WTD-RTN.
+
+           perform varying st-idx from 1 by 1 until st-idx > roster-count
+               move st-number(st-idx) to wtd-no-out
+               move st-name(st-idx) to wtd-name-out
+               move st-weekly-total(st-idx) to wtd-weekly-out
+               move st-mtd-total(st-idx) to wtd-mtd-out
+               move st-ytd-total(st-idx) to wtd-ytd-out
+
+               perform 204-CHECK-PAGE-BREAK-RTN
+               write print-rec from wtd-trans-out after advancing 1 lines
+               add 1 to lines-on-page
+           end-perform.
+
+       204-CHECK-PAGE-BREAK-RTN.
+
+           move "N" to page-break-switch
+           if lines-on-page >= lines-per-page
+               perform 301-PRINT-PAGE-HEADING-RTN
+               move "Y" to page-break-switch
+           end-if.
+
+       301-PRINT-PAGE-HEADING-RTN.
+
+           add 1 to page-number
+           move page-number to page-number-out
+           evaluate report-section-switch
+               when "C"
+                   write print-rec from commission-header-1
+                       after advancing page
+                   write print-rec from commission-header-2
+                       after advancing 2 lines
+               when "W"
+                   write print-rec from wtd-header-1 after advancing page
+                   write print-rec from wtd-header-2 after advancing 2 lines
+               when other
+                   write print-rec from hl-header-1 after advancing page
+                   write print-rec from hl-header-2 after advancing 2 lines
+           end-evaluate
+           move 6 to lines-on-page.
+
+       300-PRINT-HEADING-RTN.
+
+           write print-rec from hl-header-1 after advancing 4 lines
+           write print-rec from hl-header-2 after advancing 2 lines
+           move 6 to lines-on-page.
+
+       310-PRINT-EXCEPT-HEADING-RTN.
+
+           write except-rec from except-header-1 after advancing 4 lines
+           write except-rec from except-header-2 after advancing 2 lines.
+
+       500-termination-routine.
+
+           move gross-sales-temp to total-gross-out
+           move returns-temp to total-returns-out
+           move total-sales-temp to total-company-sales
+           set report-section-detail to true
+           perform 204-CHECK-PAGE-BREAK-RTN
+           write print-rec from company-trans-out after advancing 2 lines
+           close sales-trans
+                 sales-out
+                 except-out
+                 gl-extract
+                 audit-log
+           perform 580-WRITE-RUNNING-TOTALS-RTN
+           perform 590-CLEAR-CHECKPOINT-RTN.
+
+       580-WRITE-RUNNING-TOTALS-RTN.
+
+           open output running-totals-out
+
+           perform varying st-idx from 1 by 1 until st-idx > roster-count
+               move st-number(st-idx) to rto-number
+               move st-weekly-total(st-idx) to rto-weekly-total
+               move st-mtd-total(st-idx) to rto-mtd-total
+               move st-ytd-total(st-idx) to rto-ytd-total
+               write rto-record
+           end-perform
+
+           close running-totals-out.
+
+       590-CLEAR-CHECKPOINT-RTN.
+
+           open output checkpoint-file
+           close checkpoint-file.
+
+
+       end program Program1.
